@@ -0,0 +1,252 @@
+      *************************************************************************
+      * AUTHOR. WALLACE MARTINS VIEIRA
+      * DATA : 08/08/2026
+      * CARGA EM LOTE DE ADMISSOES - LE O ARQUIVO DE NOVOS FUNCIONARIOS
+      * VINDO DO SISTEMA DE RECRUTAMENTO E GRAVA NO CADFUNC, GERANDO O
+      * CODIGO E APLICANDO AS MESMAS VALIDACOES DA TELA (R2 A R10).
+      * REGISTROS QUE FALHAREM VAO PARA O RELATORIO DE EXCECOES.
+      *************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR235.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADFSEL.
+       COPY DEPTSEL.
+       SELECT ADMLOTE ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS ST-ADM.
+       SELECT ADMEXC  ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS ST-EXC.
+       SELECT CODCTRL ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS ST-CTL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CADFFD.
+       COPY DEPTFD.
+
+       FD ADMLOTE
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "ADMLOTE.DAT".
+       01 REG-ADMISSAO.
+        03 ADM-NOME             PIC X(30).
+        03 ADM-DEPARTAMENTO     PIC 9(02).
+        03 ADM-EMAIL            PIC X(30).
+        03 ADM-CARGO            PIC 9(02).
+        03 ADM-ADMISSAO         PIC X(10).
+        03 ADM-SEXO             PIC X(01).
+        03 ADM-SALARIOBASE      PIC 9(06)V99.
+        03 ADM-TPSALARIO        PIC X(01).
+
+       FD ADMEXC
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "ADMEXC.REL".
+       01 EXC-LINHA               PIC X(100).
+
+       FD CODCTRL
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "CODCTRL.DAT".
+       01 CTL-LINHA                PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                 PIC X(02) VALUE "00".
+       01 ST-DEPTO                PIC X(02) VALUE "00".
+       01 ST-ADM                  PIC X(02) VALUE "00".
+       01 ST-EXC                  PIC X(02) VALUE "00".
+       01 ST-CTL                  PIC X(02) VALUE "00".
+       01 W-EOF                   PIC X(01) VALUE "N".
+           88 FIM-ADMLOTE                    VALUE "S".
+       01 W-OK                    PIC X(01) VALUE "S".
+           88 REGISTRO-OK                    VALUE "S".
+       01 W-MOTIVO                PIC X(40) VALUE SPACES.
+       01 W-PROX-CODIGO           PIC 9(06) VALUE ZEROS.
+       01 W-TOTAL-LIDOS           PIC 9(06) VALUE ZEROS.
+       01 W-TOTAL-GRAVADOS        PIC 9(06) VALUE ZEROS.
+       01 W-TOTAL-REJEITADOS      PIC 9(06) VALUE ZEROS.
+
+       01 W-CABECALHO             PIC X(80) VALUE
+          "RELATORIO DE EXCECOES - CARGA DE ADMISSOES".
+
+       01 W-LINHA-EXC.
+           03 WE-NOME               PIC X(30).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 WE-MOTIVO             PIC X(40).
+
+       COPY DATAVWS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+            PERFORM 2000-PROCESSA THRU 2000-EXIT
+                    UNTIL FIM-ADMLOTE.
+            PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+            GO TO 9999-FIM.
+
+       1000-INICIALIZACAO.
+            PERFORM 1100-LE-CONTROLE THRU 1100-EXIT.
+            OPEN I-O CADFUNC.
+            IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADFUNC - STATUS "
+                    ST-ERRO
+                GO TO 9999-FIM.
+            OPEN INPUT DEPTO.
+            IF ST-DEPTO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO DEPTO - STATUS " ST-DEPTO
+                CLOSE CADFUNC
+                GO TO 9999-FIM.
+            OPEN INPUT ADMLOTE.
+            IF ST-ADM NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO ADMLOTE - STATUS "
+                    ST-ADM
+                CLOSE CADFUNC DEPTO
+                GO TO 9999-FIM.
+            OPEN OUTPUT ADMEXC.
+            MOVE W-CABECALHO TO EXC-LINHA.
+            WRITE EXC-LINHA.
+            PERFORM 2900-LE-ADMLOTE THRU 2900-EXIT.
+       1000-EXIT.
+            EXIT.
+
+       1100-LE-CONTROLE.
+            OPEN INPUT CODCTRL
+            IF ST-CTL = "00"
+                READ CODCTRL INTO W-PROX-CODIGO
+                CLOSE CODCTRL
+            ELSE
+                MOVE ZEROS TO W-PROX-CODIGO.
+       1100-EXIT.
+            EXIT.
+
+       2000-PROCESSA.
+            ADD 1 TO W-TOTAL-LIDOS.
+            MOVE "S" TO W-OK.
+            MOVE SPACES TO W-MOTIVO.
+            PERFORM 2100-VALIDA THRU 2100-EXIT.
+            IF REGISTRO-OK
+                PERFORM 2200-GRAVA THRU 2200-EXIT
+            ELSE
+                PERFORM 2300-REJEITA THRU 2300-EXIT.
+            PERFORM 2900-LE-ADMLOTE THRU 2900-EXIT.
+       2000-EXIT.
+            EXIT.
+
+       2100-VALIDA.
+            IF ADM-NOME = SPACES
+                MOVE "N" TO W-OK
+                MOVE "NOME EM BRANCO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            IF ADM-EMAIL = SPACES
+                MOVE "N" TO W-OK
+                MOVE "EMAIL EM BRANCO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            IF ADM-SEXO = SPACES
+                MOVE "N" TO W-OK
+                MOVE "SEXO EM BRANCO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            IF ADM-CARGO < 1 OR ADM-CARGO > 10
+                MOVE "N" TO W-OK
+                MOVE "CARGO INVALIDO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            IF ADM-DEPARTAMENTO = ZEROS
+                MOVE "N" TO W-OK
+                MOVE "DEPARTAMENTO EM BRANCO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            MOVE ADM-DEPARTAMENTO TO DEPTO-CODIGO
+            READ DEPTO
+            IF ST-DEPTO NOT = "00"
+                MOVE "N" TO W-OK
+                MOVE "DEPARTAMENTO INVALIDO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            IF ADM-ADMISSAO = SPACES
+                MOVE "N" TO W-OK
+                MOVE "ADMISSAO EM BRANCO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            MOVE ADM-ADMISSAO TO W-DTV-DATA
+            PERFORM DTV-CHECA THRU DTV-CHECA-EXIT
+            IF NOT DTV-VALIDA
+                MOVE "N" TO W-OK
+                MOVE "DATA DE ADMISSAO INVALIDA" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            IF ADM-TPSALARIO = SPACES
+                MOVE "N" TO W-OK
+                MOVE "TIPO DE SALARIO EM BRANCO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            IF ADM-SALARIOBASE = ZEROS
+                MOVE "N" TO W-OK
+                MOVE "SALARIO BASE EM BRANCO" TO W-MOTIVO
+                GO TO 2100-EXIT.
+            MOVE ADM-NOME TO NOME
+            READ CADFUNC
+            IF ST-ERRO = "00"
+                MOVE "N" TO W-OK
+                MOVE "FUNCIONARIO JA CADASTRADO" TO W-MOTIVO.
+       2100-EXIT.
+            EXIT.
+
+       2200-GRAVA.
+            ADD 1 TO W-PROX-CODIGO.
+            MOVE ADM-NOME          TO NOME.
+            MOVE ADM-DEPARTAMENTO  TO DEPARTAMENTO.
+            MOVE ADM-EMAIL         TO EMAIL.
+            MOVE ADM-CARGO         TO CARGO.
+            MOVE W-DTV-DATA10      TO DATAADMISSAO.
+            MOVE ADM-SEXO          TO SEXO.
+            MOVE ADM-SALARIOBASE   TO SALARIOBASE.
+            MOVE W-PROX-CODIGO     TO CODIGO.
+            MOVE ADM-ADMISSAO      TO ADMISSAO.
+            MOVE ADM-TPSALARIO     TO TPSALARIO.
+            WRITE REGFUNC.
+            IF ST-ERRO = "00" OR ST-ERRO = "02"
+                ADD 1 TO W-TOTAL-GRAVADOS
+            ELSE
+                SUBTRACT 1 FROM W-PROX-CODIGO
+                MOVE "ERRO NA GRAVACAO" TO W-MOTIVO
+                PERFORM 2300-REJEITA THRU 2300-EXIT.
+       2200-EXIT.
+            EXIT.
+
+       2300-REJEITA.
+            ADD 1 TO W-TOTAL-REJEITADOS.
+            MOVE SPACES        TO W-LINHA-EXC.
+            MOVE ADM-NOME      TO WE-NOME.
+            MOVE W-MOTIVO      TO WE-MOTIVO.
+            MOVE SPACES        TO EXC-LINHA.
+            MOVE W-LINHA-EXC   TO EXC-LINHA.
+            WRITE EXC-LINHA.
+       2300-EXIT.
+            EXIT.
+
+       2900-LE-ADMLOTE.
+            READ ADMLOTE
+                AT END
+                    MOVE "S" TO W-EOF.
+       2900-EXIT.
+            EXIT.
+
+       8000-FINALIZACAO.
+            OPEN OUTPUT CODCTRL.
+            MOVE W-PROX-CODIGO TO CTL-LINHA.
+            WRITE CTL-LINHA.
+            CLOSE CODCTRL.
+            DISPLAY "REGISTROS LIDOS      : " W-TOTAL-LIDOS.
+            DISPLAY "REGISTROS GRAVADOS   : " W-TOTAL-GRAVADOS.
+            DISPLAY "REGISTROS REJEITADOS : " W-TOTAL-REJEITADOS.
+            CLOSE CADFUNC DEPTO ADMLOTE ADMEXC.
+       8000-EXIT.
+            EXIT.
+
+      ******************************************************************
+      *                  ROTINA DE VALIDACAO DE DATA
+      ******************************************************************
+
+       COPY DATAVAL.
+
+       9999-FIM.
+            STOP RUN.
