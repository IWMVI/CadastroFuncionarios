@@ -0,0 +1,263 @@
+      *************************************************************************
+      * AUTHOR. WALLACE MARTINS VIEIRA
+      * DATA : 08/08/2026
+      * CADASTRO DE DEPARTAMENTOS - TABELA MESTRE USADA PELO PROGR231.
+      *************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR232.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY DEPTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY DEPTFD.
+
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO             PIC X(01) VALUE SPACES.
+       01 W-ACT               PIC 9(02) VALUE ZEROS.
+       01 ST-DEPTO            PIC X(02) VALUE "00".
+       01 W-CONT              PIC 9(06) VALUE ZEROS.
+       01 MENSAGEM            PIC X(65) VALUE SPACES.
+
+       01 W-SEL               PIC 9(01) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELADEPTO.
+           05  LINE 01  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 01  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 02  COLUMN 01
+               VALUE  "                              CADASTRO D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E DEPARTAMENTOS".
+           05  LINE 03  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 03  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 05  COLUMN 01
+               VALUE  "CODIGO :".
+           05  LINE 07  COLUMN 01
+               VALUE  "NOME   :".
+           05  LINE 11  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 11  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 22  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 22  COLUMN 41
+               VALUE  "========================================".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM :".
+           05  LINE 24  COLUMN 01
+               VALUE  "========================================".
+           05  LINE 24  COLUMN 41
+               VALUE  "========================================".
+           05  WS-DEPTO-CODIGO
+               LINE 05  COLUMN 10  PIC 9(02)
+               USING  DEPTO-CODIGO
+               HIGHLIGHT     REQUIRED.
+           05  WS-DEPTO-NOME
+               LINE 07  COLUMN 10  PIC X(30)
+               USING  DEPTO-NOME
+               HIGHLIGHT.
+           05  WS-MENSAGEM
+               LINE 23  COLUMN 12  PIC X(65)
+               USING  MENSAGEM
+               HIGHLIGHT.
+
+       01 TELALIMPAR.
+
+           05  LINE 19  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 20  COLUMN 01
+               VALUE  "                                               ".
+           05  LINE 23 COLUMN 12
+               VALUE  "                                               ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       D0.
+            OPEN I-O DEPTO
+            IF ST-DEPTO NOT = "00"
+               IF ST-DEPTO = "30"
+                   OPEN OUTPUT DEPTO
+                   MOVE "CRIANDO ARQUIVO" TO MENSAGEM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE DEPTO
+                   GO TO D0
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENSAGEM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       D1.
+            MOVE ZEROS TO DEPTO-CODIGO W-SEL
+            MOVE SPACES TO DEPTO-NOME.
+
+       DTELA.
+            DISPLAY TELADEPTO.
+
+      ************************ ENTRADA DE DADOS ************************
+
+       D2.
+            ACCEPT WS-DEPTO-CODIGO
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+                CLOSE DEPTO
+                STOP RUN.
+            IF DEPTO-CODIGO = ZEROS
+                MOVE "CODIGO NAO PODE FICAR EM BRANCO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D2.
+
+       LER-DEPTO.
+            READ DEPTO
+            IF ST-DEPTO NOT = "23"
+                IF ST-DEPTO = "00"
+                   DISPLAY TELADEPTO
+                   MOVE "DEPARTAMENTO JA CADASTRADO" TO MENSAGEM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DCE-001
+                ELSE
+                    MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENSAGEM
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+            ELSE
+                MOVE "DEPARTAMENTO NAO CADASTRADO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       D3.
+            ACCEPT WS-DEPTO-NOME
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+                GO TO D2.
+            IF DEPTO-NOME = SPACES
+                MOVE "NOME NAO PODE FICAR EM BRANCO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D3.
+
+       DLIMPAR.
+            DISPLAY TELALIMPAR.
+            IF W-SEL = 1
+                GO TO DAT-OPC.
+
+       DNC-OPC.
+            DISPLAY (23, 12) "DESEJA SALVAR (S/N): ".
+            ACCEPT W-OPCAO
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+                GO TO D3.
+            IF W-OPCAO = "N" OR "n"
+                MOVE "DADOS NAO FORAM SALVOS" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D1.
+            IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "s"
+                MOVE "DIGITE APENAS S = SIM OU N = NAO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO DNC-OPC.
+
+       DNC-WR1.
+            WRITE REGDEPTO
+            IF ST-DEPTO = "00" OR ST-DEPTO = "02"
+                MOVE "DADOS GRAVADOS" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D1.
+            IF ST-DEPTO = "22"
+                MOVE "DEPARTAMENTO JA CADASTRADO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D1
+            ELSE
+                MOVE "ERRO NA GRAVACAO DO DEPARTAMENTO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      ******************************************************************
+      *                        ROTINAS DE ALTERAÇÃO
+      ******************************************************************
+
+       DCE-001.
+            DISPLAY TELALIMPAR
+            DISPLAY (23, 12)
+               "N = NOVO REGISTRO A = ALTERAR E = EXCLUIR - OPCAO : "
+            ACCEPT W-OPCAO
+            IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                AND W-OPCAO NOT = "E"
+                GO TO DCE-001.
+            MOVE SPACES TO MENSAGEM
+            IF W-OPCAO = "N"
+                GO TO D1
+            ELSE
+                IF W-OPCAO = "A"
+                   MOVE 1 TO W-SEL
+                   GO TO D3
+            ELSE
+                IF W-OPCAO = "E"
+                    GO TO DXC-OPC
+             DISPLAY TELALIMPAR.
+
+       DXC-OPC.
+            DISPLAY TELALIMPAR
+            DISPLAY (23, 12) "EXCLUIR (S/N): "
+            ACCEPT W-OPCAO
+            IF W-OPCAO = "N" OR "n"
+                MOVE "REGISTRO MANTIDO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D1.
+            IF W-OPCAO NOT = "S" AND "s"
+                MOVE "DIGITE APENAS S = SIM OU N = NAO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO DXC-OPC.
+
+       DXC-DL1.
+            DELETE DEPTO RECORD
+            IF ST-DEPTO = "00"
+                MOVE "DEPARTAMENTO EXCLUIDO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D1.
+            MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENSAGEM
+            PERFORM ROT-MENS THRU ROT-MENS-FIM
+            GO TO ROT-FIM.
+
+       DAT-OPC.
+            DISPLAY (23, 12) "ALTERAR (S/N): "
+            ACCEPT (23, 27) W-OPCAO
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+                GO TO D1.
+            IF W-OPCAO = "N" OR "n"
+                MOVE "INFORMACOES MANTIDAS" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D1.
+            IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "s"
+                MOVE "DIGITE APENAS S = SIM OU N = NAO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO DAT-OPC.
+
+       DAT-RW1.
+            REWRITE REGDEPTO
+            IF ST-DEPTO = "00" OR ST-DEPTO = "02"
+                MOVE "REGISTRO ALTERADO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO D1.
+                DISPLAY TELALIMPAR
+            MOVE "ERRO NA ALTERACAO DO ARQUIVO" TO MENSAGEM
+            PERFORM ROT-MENS THRU ROT-MENS-FIM
+            GO TO ROT-FIM.
+
+       ROT-FIM.
+            CLOSE DEPTO.
+            STOP RUN.
+      ******************************************************************
+      *                        ROTINAS DE MENSAGENS
+      ******************************************************************
+
+       COPY ROTMENS.
+       ROT-FIM-TEMPO.
