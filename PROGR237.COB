@@ -0,0 +1,195 @@
+      *************************************************************************
+      * AUTHOR. WALLACE MARTINS VIEIRA
+      * DATA : 08/08/2026
+      * RELATORIO DE QUADRO DE PESSOAL E CUSTO DE FOLHA POR
+      * DEPARTAMENTO E POR CARGO, A PARTIR DO CADFUNC.
+      *************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR237.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADFSEL.
+       COPY DEPTSEL.
+       SELECT RELQUADRO ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CADFFD.
+       COPY DEPTFD.
+
+       FD RELQUADRO
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "RELQUADRO.REL".
+       01 REL-LINHA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                 PIC X(02) VALUE "00".
+       01 ST-DEPTO                PIC X(02) VALUE "00".
+       01 ST-REL                  PIC X(02) VALUE "00".
+       01 W-EOF                   PIC X(01) VALUE "N".
+           88 FIM-CADFUNC                    VALUE "S".
+       01 W-IDX                   PIC 9(02) VALUE ZEROS.
+       01 W-TOTAL-FUNC            PIC 9(06) VALUE ZEROS.
+       01 W-TOTAL-GERAL           PIC 9(09)V99 VALUE ZEROS.
+
+       COPY CARGOTAB.
+
+       01 W-DEPTO-TAB.
+           05 W-DEPTO-OCC OCCURS 99 TIMES.
+               10 W-DEPTO-QTDE       PIC 9(06) VALUE ZEROS.
+               10 W-DEPTO-TOT        PIC 9(09)V99 VALUE ZEROS.
+
+       01 W-CARGO-TAB.
+           05 W-CARGO-OCC OCCURS 10 TIMES.
+               10 W-CARGO-QTDE       PIC 9(06) VALUE ZEROS.
+               10 W-CARGO-TOT        PIC 9(09)V99 VALUE ZEROS.
+
+       01 W-TITULO1                PIC X(80) VALUE
+          "QUADRO DE PESSOAL E CUSTO DE FOLHA POR DEPARTAMENTO".
+       01 W-TITULO2                PIC X(80) VALUE
+          "QUADRO DE PESSOAL E CUSTO DE FOLHA POR CARGO".
+
+       01 W-LINHA-DEPTO.
+           03 WL-DEPTO               PIC 9(02).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 WL-NOME                PIC X(30).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 WL-QTDE                PIC ZZZ.ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 WL-TOT                 PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 W-LINHA-CARGO.
+           03 WC-CARGO               PIC 9(02).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 WC-NOME                PIC X(30).
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 WC-QTDE                PIC ZZZ.ZZ9.
+           03 FILLER                 PIC X(02) VALUE SPACES.
+           03 WC-TOT                 PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 W-LINHA-TOTAL.
+           03 FILLER                 PIC X(22) VALUE
+              "TOTAL DE FUNCIONARIOS:".
+           03 WT-FUNC                PIC ZZZ.ZZ9.
+           03 FILLER                 PIC X(08) VALUE SPACES.
+           03 FILLER                 PIC X(21) VALUE
+              "TOTAL GERAL DA FOLHA:".
+           03 WT-GERAL               PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+            PERFORM 2000-PROCESSA THRU 2000-EXIT
+                    UNTIL FIM-CADFUNC.
+            PERFORM 3000-IMPRIME-DEPTOS THRU 3000-EXIT.
+            PERFORM 4000-IMPRIME-CARGOS THRU 4000-EXIT.
+            PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+            GO TO 9999-FIM.
+
+       1000-INICIALIZACAO.
+           COPY CARGOINI.
+            OPEN INPUT CADFUNC.
+            IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADFUNC - STATUS "
+                    ST-ERRO
+                GO TO 9999-FIM.
+            OPEN INPUT DEPTO.
+            IF ST-DEPTO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO DEPTO - STATUS " ST-DEPTO
+                CLOSE CADFUNC
+                GO TO 9999-FIM.
+            OPEN OUTPUT RELQUADRO.
+            IF ST-REL NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELQUADRO - STATUS "
+                    ST-REL
+                CLOSE CADFUNC DEPTO
+                GO TO 9999-FIM.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       1000-EXIT.
+            EXIT.
+
+       2000-PROCESSA.
+            ADD 1 TO W-TOTAL-FUNC.
+            ADD 1 TO W-DEPTO-QTDE(DEPARTAMENTO).
+            ADD SALARIOBASE TO W-DEPTO-TOT(DEPARTAMENTO).
+            IF CARGO > 0 AND CARGO < 11
+                ADD 1 TO W-CARGO-QTDE(CARGO)
+                ADD SALARIOBASE TO W-CARGO-TOT(CARGO).
+            ADD SALARIOBASE TO W-TOTAL-GERAL.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       2000-EXIT.
+            EXIT.
+
+       2900-LE-CADFUNC.
+            READ CADFUNC NEXT RECORD
+                AT END
+                    MOVE "S" TO W-EOF.
+       2900-EXIT.
+            EXIT.
+
+       3000-IMPRIME-DEPTOS.
+            MOVE W-TITULO1 TO REL-LINHA.
+            WRITE REL-LINHA.
+            PERFORM 3100-IMPRIME-1-DEPTO THRU 3100-EXIT
+                    VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 99.
+       3000-EXIT.
+            EXIT.
+
+       3100-IMPRIME-1-DEPTO.
+            IF W-DEPTO-QTDE(W-IDX) > 0
+                MOVE W-IDX TO DEPTO-CODIGO
+                READ DEPTO
+                IF ST-DEPTO = "00"
+                    MOVE DEPTO-NOME TO WL-NOME
+                ELSE
+                    MOVE "DEPARTAMENTO NAO CADASTRADO" TO WL-NOME
+                END-IF
+                MOVE W-IDX               TO WL-DEPTO
+                MOVE W-DEPTO-QTDE(W-IDX) TO WL-QTDE
+                MOVE W-DEPTO-TOT(W-IDX)  TO WL-TOT
+                MOVE SPACES              TO REL-LINHA
+                WRITE REL-LINHA FROM W-LINHA-DEPTO.
+       3100-EXIT.
+            EXIT.
+
+       4000-IMPRIME-CARGOS.
+            MOVE SPACES     TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE W-TITULO2 TO REL-LINHA.
+            WRITE REL-LINHA.
+            PERFORM 4100-IMPRIME-1-CARGO THRU 4100-EXIT
+                    VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 10.
+       4000-EXIT.
+            EXIT.
+
+       4100-IMPRIME-1-CARGO.
+            IF W-CARGO-QTDE(W-IDX) > 0
+                MOVE W-IDX                TO WC-CARGO
+                MOVE TBCARGO(W-IDX)       TO WC-NOME
+                MOVE W-CARGO-QTDE(W-IDX)  TO WC-QTDE
+                MOVE W-CARGO-TOT(W-IDX)   TO WC-TOT
+                MOVE SPACES               TO REL-LINHA
+                WRITE REL-LINHA FROM W-LINHA-CARGO.
+       4100-EXIT.
+            EXIT.
+
+       8000-FINALIZACAO.
+            MOVE SPACES     TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE W-TOTAL-FUNC  TO WT-FUNC.
+            MOVE W-TOTAL-GERAL TO WT-GERAL.
+            MOVE SPACES     TO REL-LINHA.
+            WRITE REL-LINHA FROM W-LINHA-TOTAL.
+            CLOSE CADFUNC DEPTO RELQUADRO.
+       8000-EXIT.
+            EXIT.
+
+       9999-FIM.
+            STOP RUN.
