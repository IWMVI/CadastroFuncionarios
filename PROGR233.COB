@@ -0,0 +1,150 @@
+      *************************************************************************
+      * AUTHOR. WALLACE MARTINS VIEIRA
+      * DATA : 08/08/2026
+      * CALCULO DA FOLHA DE PAGAMENTO (SALARIO BRUTO) - PROCESSAMENTO
+      * BATCH MENSAL A PARTIR DO CADFUNC (TPSALARIO / SALARIOBASE).
+      *************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR233.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADFSEL.
+       SELECT RELFOLHA ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CADFFD.
+
+       FD RELFOLHA
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "FOLHAPG.REL".
+       01 REL-LINHA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                 PIC X(02) VALUE "00".
+       01 ST-REL                  PIC X(02) VALUE "00".
+       01 W-EOF                   PIC X(01) VALUE "N".
+           88 FIM-CADFUNC                    VALUE "S".
+       01 W-HORAS-MES             PIC 9(03) VALUE 220.
+       01 W-BRUTO                 PIC 9(09)V99 VALUE ZEROS.
+       01 W-TOTAL-BRUTO           PIC 9(11)V99 VALUE ZEROS.
+       01 W-TOTAL-FUNC            PIC 9(06) VALUE ZEROS.
+
+       01 W-CAB1.
+           03 FILLER               PIC X(80) VALUE
+              "RELATORIO DE FOLHA DE PAGAMENTO - SALARIO BRUTO".
+
+       01 W-CAB2.
+           03 FILLER               PIC X(30) VALUE "NOME".
+           03 FILLER               PIC X(06) VALUE "DPTO".
+           03 FILLER               PIC X(06) VALUE "CARGO".
+           03 FILLER               PIC X(04) VALUE "TIPO".
+           03 FILLER               PIC X(14) VALUE "SALARIO BASE".
+           03 FILLER               PIC X(14) VALUE "SALARIO BRUTO".
+
+       01 W-DETALHE.
+           03 WD-NOME               PIC X(30).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 WD-DEPTO              PIC 9(02).
+           03 FILLER                PIC X(04) VALUE SPACES.
+           03 WD-CARGO              PIC 9(02).
+           03 FILLER                PIC X(04) VALUE SPACES.
+           03 WD-TPSAL              PIC X(01).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 WD-SALBASE            PIC ZZZ.ZZ9,99.
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 WD-BRUTO              PIC ZZZ.ZZ9,99.
+
+       01 W-TOTALLIN.
+           03 FILLER                PIC X(22) VALUE
+              "TOTAL DE FUNCIONARIOS:".
+           03 WT-FUNC               PIC ZZZ.ZZ9.
+           03 FILLER                PIC X(08) VALUE SPACES.
+           03 FILLER                PIC X(20) VALUE
+              "TOTAL FOLHA BRUTA:".
+           03 WT-BRUTO              PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+            PERFORM 2000-PROCESSA THRU 2000-EXIT
+                    UNTIL FIM-CADFUNC.
+            PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+            GO TO 9999-FIM.
+
+       1000-INICIALIZACAO.
+            OPEN INPUT CADFUNC.
+            IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADFUNC - STATUS " ST-ERRO
+                GO TO 9999-FIM.
+            OPEN OUTPUT RELFOLHA.
+            IF ST-REL NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DA FOLHAPG.REL - STATUS "
+                    ST-REL
+                CLOSE CADFUNC
+                GO TO 9999-FIM.
+            WRITE REL-LINHA FROM W-CAB1.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA FROM W-CAB2.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       1000-EXIT.
+            EXIT.
+
+       2000-PROCESSA.
+            PERFORM 2100-CALCULA-BRUTO THRU 2100-EXIT.
+            PERFORM 2200-ESCREVE-DETALHE THRU 2200-EXIT.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       2000-EXIT.
+            EXIT.
+
+       2100-CALCULA-BRUTO.
+            IF TPSALARIO = "H" OR "h"
+                COMPUTE W-BRUTO = SALARIOBASE * W-HORAS-MES
+            ELSE
+                MOVE SALARIOBASE TO W-BRUTO.
+            ADD W-BRUTO      TO W-TOTAL-BRUTO.
+            ADD 1            TO W-TOTAL-FUNC.
+       2100-EXIT.
+            EXIT.
+
+       2200-ESCREVE-DETALHE.
+            MOVE SPACES     TO W-DETALHE.
+            MOVE NOME       TO WD-NOME.
+            MOVE DEPARTAMENTO TO WD-DEPTO.
+            MOVE CARGO      TO WD-CARGO.
+            MOVE TPSALARIO  TO WD-TPSAL.
+            MOVE SALARIOBASE TO WD-SALBASE.
+            MOVE W-BRUTO    TO WD-BRUTO.
+            MOVE SPACES     TO REL-LINHA.
+            WRITE REL-LINHA FROM W-DETALHE.
+       2200-EXIT.
+            EXIT.
+
+       2900-LE-CADFUNC.
+            READ CADFUNC NEXT RECORD
+                AT END
+                    MOVE "S" TO W-EOF.
+       2900-EXIT.
+            EXIT.
+
+       8000-FINALIZACAO.
+            MOVE SPACES     TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE W-TOTAL-FUNC  TO WT-FUNC.
+            MOVE W-TOTAL-BRUTO TO WT-BRUTO.
+            MOVE SPACES     TO REL-LINHA.
+            WRITE REL-LINHA FROM W-TOTALLIN.
+            CLOSE CADFUNC.
+            CLOSE RELFOLHA.
+       8000-EXIT.
+            EXIT.
+
+       9999-FIM.
+            STOP RUN.
