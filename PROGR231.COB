@@ -13,42 +13,62 @@
                DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADFUNC ASSIGN TO DISK
-                      ORGANIZATION IS INDEXED
-                      ACCESS MODE IS DYNAMIC
-                      RECORD KEY IS NOME
-                      ALTERNATE RECORD KEY IS EMAIL WITH DUPLICATES
-                      FILE STATUS IS ST-ERRO.
+       COPY CADFSEL.
+       COPY DEPTSEL.
+       COPY HISTSEL.
        DATA DIVISION.
        FILE SECTION.
-       FD CADFUNC
-          LABEL RECORD IS STANDARD
-          VALUE OF FILE-ID IS "REGFUNC.DAT".
-
-       01 REGFUNC.
-        03 CHAVE1.
-          05 NOME             PIC X(30).
-        03 DEPARTAMENTO       PIC 9(02).
-        03 EMAIL              PIC X(30).
-        03 CARGO              PIC 9(02).
-        03 DATAADMISSAO       PIC 9(10).
-        03 SEXO               PIC X(01).
-        03 SALARIOBASE        PIC 9(06)V99.
-        03 CODIGO             PIC X(06).
-        03 ADMISSAO           PIC X(10).
-        03 TPSALARIO          PIC X(01).
+       COPY CADFFD.
+       COPY DEPTFD.
+       COPY HISTFD.
 
        WORKING-STORAGE SECTION.
        01 W-OPCAO             PIC X(01) VALUE SPACES.
        01 W-ACT               PIC 9(02) VALUE ZEROS.
        01 ST-ERRO             PIC X(02) VALUE "00".
+       01 ST-DEPTO            PIC X(02) VALUE "00".
+       01 ST-HIST             PIC X(02) VALUE "00".
        01 W-CONT              PIC 9(06) VALUE ZEROS.
        01 MENSAGEM            PIC X(65) VALUE SPACES.
 
        01 W-SEL               PIC 9(01) VALUE ZEROS.
 
-       01 TABFUNC.
-        05 TBCARGO        PIC X(30) OCCURS 10 TIMES.
+       01 W-OPERADOR          PIC X(08) VALUE SPACES.
+       01 W-DATA8             PIC 9(08) VALUE ZEROS.
+       01 W-HORA8             PIC 9(08) VALUE ZEROS.
+
+       01 W-REGFUNC-ANTES.
+        03 W-A-NOME             PIC X(30).
+        03 W-A-DEPARTAMENTO     PIC 9(02).
+        03 W-A-EMAIL            PIC X(30).
+        03 W-A-CARGO            PIC 9(02).
+        03 W-A-DATAADMISSAO     PIC 9(10).
+        03 W-A-SEXO             PIC X(01).
+        03 W-A-SALARIOBASE      PIC 9(06)V99.
+        03 W-A-CODIGO           PIC X(06).
+        03 W-A-ADMISSAO         PIC X(10).
+        03 W-A-TPSALARIO        PIC X(01).
+
+       01 W-REGFUNC-SALVO.
+        03 W-S-NOME             PIC X(30).
+        03 W-S-DEPARTAMENTO     PIC 9(02).
+        03 W-S-EMAIL            PIC X(30).
+        03 W-S-CARGO            PIC 9(02).
+        03 W-S-DATAADMISSAO     PIC 9(10).
+        03 W-S-SEXO             PIC X(01).
+        03 W-S-SALARIOBASE      PIC 9(06)V99.
+        03 W-S-CODIGO           PIC X(06).
+        03 W-S-ADMISSAO         PIC X(10).
+        03 W-S-TPSALARIO        PIC X(01).
+
+       01 W-CON-EMAIL           PIC X(30) VALUE SPACES.
+       01 W-CON-DEPTO           PIC 9(02) VALUE ZEROS.
+       01 W-CON-CONT            PIC X(01) VALUE "S".
+       01 W-CON-EOF             PIC X(01) VALUE "N".
+
+       COPY DATAVWS.
+
+       COPY CARGOTAB.
 
        SCREEN SECTION.
 
@@ -121,6 +141,9 @@
                LINE 09  COLUMN 08  PIC 9(02)
                USING  DEPARTAMENTO
                HIGHLIGHT.
+           05  WS-DEPTONOME
+               LINE 09  COLUMN 12  PIC X(29)
+               USING  DEPTO-NOME.
            05  WS-CODIGO
                LINE 09  COLUMN 51  PIC X(06)
                USING  CODIGO
@@ -193,16 +216,10 @@
 
        PROCEDURE DIVISION.
        INICIO.
-            MOVE "ADMINISTRACAO" TO TBCARGO(1).
-            MOVE "ADVOGADO"      TO TBCARGO(2).
-            MOVE "SECRETARIA"    TO TBCARGO(3).
-            MOVE "MANUTENCAO"    TO TBCARGO(4).
-            MOVE "FINCANCEIRO"   TO TBCARGO(5).
-            MOVE "REPRESENTANTE" TO TBCARGO(6).
-            MOVE "ESTAGIARIO"    TO TBCARGO(7).
-            MOVE "RECEPCIONISTA" TO TBCARGO(8).
-            MOVE "MOTORISTA"     TO TBCARGO(9).
-            MOVE "T.I"           TO TBCARGO(10).
+           COPY CARGOINI.
+            ACCEPT W-OPERADOR FROM ENVIRONMENT "USER"
+            IF W-OPERADOR = SPACES
+                MOVE "DESCONHEC" TO W-OPERADOR.
 
        R0.
             OPEN I-O CADFUNC
@@ -222,10 +239,34 @@
                        MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENSAGEM
                        PERFORM ROT-MENS THRU ROT-MENS-FIM
                        GO TO ROT-FIM.
+       R0A.
+            OPEN INPUT DEPTO
+            IF ST-DEPTO NOT = "00"
+               IF ST-DEPTO = "35"
+                   OPEN OUTPUT DEPTO
+                   CLOSE DEPTO
+                   OPEN INPUT DEPTO
+               ELSE
+                   MOVE "TABELA DE DEPTOS NAO ENCONTRADA" TO MENSAGEM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADFUNC
+                   GO TO ROT-FIM.
+       R0B.
+            OPEN EXTEND HISTFUNC
+            IF ST-HIST NOT = "00"
+               IF ST-HIST = "35"
+                   OPEN OUTPUT HISTFUNC
+                   CLOSE HISTFUNC
+                   OPEN EXTEND HISTFUNC
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO HISTORICO" TO MENSAGEM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADFUNC DEPTO
+                   GO TO ROT-FIM.
        R1.
             MOVE SPACES TO NOME EMAIL SEXO TPSALARIO
-            CODIGO
-            MOVE ZEROS TO DEPARTAMENTO CODIGO SALARIOBASE CARGO.
+            CODIGO DEPTO-NOME
+            MOVE ZEROS TO DEPARTAMENTO CODIGO SALARIOBASE CARGO W-SEL.
 
        RTELA.
             DISPLAY TELACADFUNC.
@@ -236,7 +277,7 @@
             ACCEPT WS-NOME
             ACCEPT W-ACT FROM ESCAPE KEY
             IF W-ACT = 01
-                CLOSE CADFUNC
+                CLOSE CADFUNC DEPTO HISTFUNC
                 STOP RUN.
             IF NOME = SPACES
                 MOVE "NOME NAO PODE FICAR EM BRANCO" TO MENSAGEM
@@ -247,6 +288,11 @@
             READ CADFUNC
             IF ST-ERRO NOT = "23"
                 IF ST-ERRO = "00"
+                   MOVE DEPARTAMENTO TO DEPTO-CODIGO
+                   READ DEPTO
+                   IF ST-DEPTO NOT = "00"
+                       MOVE SPACES TO DEPTO-NOME
+                   END-IF
                    DISPLAY TELACADFUNC
                    MOVE "FUNCIONARIO JA CADASTRADO" TO MENSAGEM
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -294,6 +340,7 @@
             DISPLAY TELALIMPAR.
 
        R6.
+            MOVE SPACES TO DEPTO-NOME
             ACCEPT WS-DEPARTAMENTO
             ACCEPT W-ACT FROM ESCAPE KEY
             IF W-ACT = 01
@@ -303,6 +350,15 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R6.
 
+       R6A.
+            MOVE DEPARTAMENTO TO DEPTO-CODIGO
+            READ DEPTO
+            IF ST-DEPTO NOT = "00"
+                MOVE "DEPARTAMENTO INVALIDO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R6.
+            DISPLAY TELACADFUNC.
+
        R7.
             ACCEPT WS-CODIGO
             ACCEPT W-ACT FROM ESCAPE KEY
@@ -322,6 +378,13 @@
                 MOVE "ADMISSAO NAO PODE FICAR EM BRANCO" TO MENSAGEM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R8.
+            MOVE ADMISSAO TO W-DTV-DATA
+            PERFORM DTV-CHECA THRU DTV-CHECA-EXIT
+            IF NOT DTV-VALIDA
+                MOVE "DATA DE ADMISSAO INVALIDA" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R8.
+            MOVE W-DTV-DATA10 TO DATAADMISSAO.
 
        R9.
             ACCEPT WS-TPSALARIO
@@ -345,6 +408,8 @@
 
        RLIMPAR.
             DISPLAY TELALIMPAR.
+            IF W-SEL = 1
+                GO TO ALT-OPC.
 
 
        INC-OPC.
@@ -384,10 +449,10 @@
        ACE-001.
             DISPLAY TELALIMPAR
             DISPLAY (23, 12)
-               "N = NOVO REGISTRO A = ALTERAR E = EXCLUIR - OPCAO : "
+               "N=NOVO A=ALTERAR E=EXCLUIR C=CONSULTAR - OPCAO : "
             ACCEPT W-OPCAO
             IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
-                AND W-OPCAO NOT = "E"
+                AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "C"
                 GO TO ACE-001.
             MOVE SPACES TO MENSAGEM
             IF W-OPCAO = "N"
@@ -395,7 +460,12 @@
             ELSE
                 IF W-OPCAO = "A"
                    MOVE 1 TO W-SEL
+                   MOVE REGFUNC TO W-REGFUNC-ANTES
                    GO TO R3
+            ELSE
+                IF W-OPCAO = "C"
+                    MOVE REGFUNC TO W-REGFUNC-SALVO
+                    GO TO CON-001
             ELSE
                 IF W-OPCAO = "S"
                     MOVE 1 TO W-SEL
@@ -418,6 +488,9 @@
        EXC-DL1.
             DELETE CADFUNC RECORD
             IF ST-ERRO = "00"
+                MOVE "E"        TO HIST-TIPO
+                MOVE REGFUNC    TO HIST-DADOS
+                PERFORM GRAVA-HIST THRU GRAVA-HIST-EXIT
                 MOVE "FUNCIONARIO EXCLUIDO" TO MENSAGEM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R1.
@@ -429,12 +502,13 @@
             DISPLAY (23, 12) "ALTERAR (S/N): "
             ACCEPT (23, 27) W-OPCAO
             ACCEPT W-ACT FROM ESCAPE KEY
-
-            IF W-ACT = "N" OR "n"
+            IF W-ACT = 01
+                GO TO R1.
+            IF W-OPCAO = "N" OR "n"
                 MOVE "INFORMACOES MANTIDAS" TO MENSAGEM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R1.
-            IF W-ACT NOT = "S" OR "s"
+            IF W-OPCAO NOT = "S" AND W-OPCAO NOT = "s"
                 MOVE "DIGITE APENAS S = SIM OU N = NAO" TO MENSAGEM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ALT-OPC.
@@ -442,6 +516,9 @@
        ALT-RW1.
             REWRITE REGFUNC
             IF ST-ERRO = "00" OR ST-ERRO = "02"
+                MOVE "A"             TO HIST-TIPO
+                MOVE W-REGFUNC-ANTES TO HIST-DADOS
+                PERFORM GRAVA-HIST THRU GRAVA-HIST-EXIT
                 MOVE "REGISTRO ALTERADO" TO MENSAGEM
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO R1.
@@ -450,24 +527,134 @@
             PERFORM ROT-MENS THRU ROT-MENS-FIM
             GO TO ROT-FIM.
 
+      ******************************************************************
+      *                  ROTINAS DE CONSULTA / NAVEGACAO
+      ******************************************************************
+
+       CON-001.
+            DISPLAY TELALIMPAR
+            DISPLAY (23, 12) "E=EMAIL  D=DEPARTAMENTO - OPCAO : "
+            ACCEPT (23, 47) W-OPCAO
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+                GO TO CON-FIM.
+            IF W-OPCAO NOT = "E" AND W-OPCAO NOT = "e"
+                AND W-OPCAO NOT = "D" AND W-OPCAO NOT = "d"
+                GO TO CON-001.
+            IF W-OPCAO = "D" OR W-OPCAO = "d"
+                GO TO CON-DEPTO.
+
+       CON-EMAIL.
+            DISPLAY TELALIMPAR
+            DISPLAY (23, 12) "EMAIL A PESQUISAR : "
+            ACCEPT (23, 33) W-CON-EMAIL
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+                GO TO CON-001.
+            MOVE W-CON-EMAIL TO EMAIL
+            START CADFUNC KEY IS EQUAL TO EMAIL
+                INVALID KEY
+                   MOVE "NENHUM FUNCIONARIO COM ESSE EMAIL" TO MENSAGEM
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CON-001.
+            MOVE "N" TO W-CON-EOF
+            PERFORM CON-EMAIL-LE THRU CON-EMAIL-LE-EXIT
+                    UNTIL W-CON-EOF = "S".
+            GO TO CON-001.
+
+       CON-EMAIL-LE.
+            READ CADFUNC NEXT RECORD
+                AT END
+                    MOVE "S" TO W-CON-EOF
+                    GO TO CON-EMAIL-LE-EXIT.
+            IF EMAIL NOT = W-CON-EMAIL
+                MOVE "S" TO W-CON-EOF
+                GO TO CON-EMAIL-LE-EXIT.
+            PERFORM CON-EXIBE THRU CON-EXIBE-EXIT.
+            IF W-CON-CONT NOT = "S" AND W-CON-CONT NOT = "s"
+                MOVE "S" TO W-CON-EOF.
+       CON-EMAIL-LE-EXIT.
+            EXIT.
+
+       CON-DEPTO.
+            DISPLAY TELALIMPAR
+            DISPLAY (23, 12) "DEPARTAMENTO A PESQUISAR : "
+            ACCEPT (23, 40) W-CON-DEPTO
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+                GO TO CON-001.
+            MOVE W-CON-DEPTO TO DEPTO-CODIGO
+            READ DEPTO
+            IF ST-DEPTO NOT = "00"
+                MOVE "DEPARTAMENTO INVALIDO" TO MENSAGEM
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO CON-DEPTO.
+            MOVE LOW-VALUES TO NOME
+            START CADFUNC KEY IS NOT LESS THAN NOME
+                INVALID KEY
+                    MOVE "CADASTRO VAZIO" TO MENSAGEM
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO CON-001.
+            MOVE "N" TO W-CON-EOF
+            PERFORM CON-DEPTO-LE THRU CON-DEPTO-LE-EXIT
+                    UNTIL W-CON-EOF = "S".
+            GO TO CON-001.
+
+       CON-DEPTO-LE.
+            READ CADFUNC NEXT RECORD
+                AT END
+                    MOVE "S" TO W-CON-EOF
+                    GO TO CON-DEPTO-LE-EXIT.
+            IF DEPARTAMENTO = W-CON-DEPTO
+                PERFORM CON-EXIBE THRU CON-EXIBE-EXIT
+                IF W-CON-CONT NOT = "S" AND W-CON-CONT NOT = "s"
+                    MOVE "S" TO W-CON-EOF.
+       CON-DEPTO-LE-EXIT.
+            EXIT.
+
+       CON-EXIBE.
+            MOVE DEPARTAMENTO TO DEPTO-CODIGO
+            READ DEPTO
+            IF ST-DEPTO NOT = "00"
+                MOVE SPACES TO DEPTO-NOME.
+            DISPLAY TELACADFUNC
+            DISPLAY (23, 12) "CONTINUAR A PESQUISA (S/N): "
+            ACCEPT (23, 41) W-CON-CONT
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+                MOVE "N" TO W-CON-CONT.
+       CON-EXIBE-EXIT.
+            EXIT.
+
+       CON-FIM.
+            MOVE W-REGFUNC-SALVO TO REGFUNC
+            READ CADFUNC
+            GO TO ACE-001.
+
        ROT-FIM.
-            CLOSE CADFUNC.
+            CLOSE CADFUNC DEPTO HISTFUNC.
             STOP RUN.
       ******************************************************************
-      *                        ROTINAS DE MENSAGENS
+      *                    ROTINA DE HISTORICO / AUDITORIA
       ******************************************************************
 
-       ROT-MENS.
-            MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-            DISPLAY (23, 12) MENSAGEM.
-       ROT-MENS2.
-            ADD 1 TO W-CONT
-            IF W-CONT < 3000
-                GO TO ROT-MENS2
-            ELSE
-                MOVE SPACES TO MENSAGEM
-                DISPLAY (23, 12) MENSAGEM.
-       ROT-MENS-FIM.
+       GRAVA-HIST.
+            ACCEPT W-DATA8 FROM DATE YYYYMMDD.
+            ACCEPT W-HORA8 FROM TIME.
+            MOVE W-DATA8         TO HIST-DATA.
+            MOVE W-HORA8(1:6)    TO HIST-HORA.
+            MOVE W-OPERADOR      TO HIST-OPERADOR.
+            WRITE REGHIST.
+       GRAVA-HIST-EXIT.
             EXIT.
+      ******************************************************************
+      *                  ROTINA DE VALIDACAO DE DATA
+      ******************************************************************
+
+       COPY DATAVAL.
+      ******************************************************************
+      *                        ROTINAS DE MENSAGENS
+      ******************************************************************
+
+       COPY ROTMENS.
        ROT-FIM-TEMPO.
