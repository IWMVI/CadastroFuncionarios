@@ -0,0 +1,119 @@
+      *************************************************************************
+      * AUTHOR. WALLACE MARTINS VIEIRA
+      * DATA : 08/08/2026
+      * EXPORTACAO DO CADFUNC PARA ARQUIVO DELIMITADO (FEED DA
+      * ADMINISTRADORA DE BENEFICIOS) - NOME, EMAIL, DEPARTAMENTO,
+      * ADMISSAO E CARGO (DESCRICAO).
+      *************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR234.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADFSEL.
+       SELECT EXPFUNC ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS ST-EXP.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CADFFD.
+
+       FD EXPFUNC
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "EXPFUNC.CSV".
+       01 EXP-LINHA               PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                 PIC X(02) VALUE "00".
+       01 ST-EXP                  PIC X(02) VALUE "00".
+       01 W-EOF                   PIC X(01) VALUE "N".
+           88 FIM-CADFUNC                    VALUE "S".
+       01 W-TOTAL-EXP             PIC 9(06) VALUE ZEROS.
+
+       COPY CARGOTAB.
+
+       01 W-LINHA-CSV.
+           03 WC-NOME               PIC X(30).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 WC-EMAIL              PIC X(30).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 WC-DEPTO              PIC 9(02).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 WC-ADMISSAO           PIC X(10).
+           03 FILLER                PIC X(01) VALUE ";".
+           03 WC-CARGODESC          PIC X(30).
+
+       01 W-CABECALHO              PIC X(80) VALUE
+          "NOME;EMAIL;DEPARTAMENTO;ADMISSAO;CARGO".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+            PERFORM 2000-PROCESSA THRU 2000-EXIT
+                    UNTIL FIM-CADFUNC.
+            PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+            GO TO 9999-FIM.
+
+       1000-INICIALIZACAO.
+           COPY CARGOINI.
+            OPEN INPUT CADFUNC.
+            IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADFUNC - STATUS "
+                    ST-ERRO
+                GO TO 9999-FIM.
+            OPEN OUTPUT EXPFUNC.
+            IF ST-EXP NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO EXPFUNC - STATUS "
+                    ST-EXP
+                CLOSE CADFUNC
+                GO TO 9999-FIM.
+            MOVE W-CABECALHO TO EXP-LINHA.
+            WRITE EXP-LINHA.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       1000-EXIT.
+            EXIT.
+
+       2000-PROCESSA.
+            PERFORM 2100-MONTA-LINHA THRU 2100-EXIT.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       2000-EXIT.
+            EXIT.
+
+       2100-MONTA-LINHA.
+            MOVE SPACES         TO W-LINHA-CSV.
+            MOVE NOME            TO WC-NOME.
+            MOVE EMAIL           TO WC-EMAIL.
+            MOVE DEPARTAMENTO    TO WC-DEPTO.
+            MOVE ADMISSAO        TO WC-ADMISSAO.
+            IF CARGO > 0 AND CARGO < 11
+                MOVE TBCARGO(CARGO) TO WC-CARGODESC
+            ELSE
+                MOVE SPACES         TO WC-CARGODESC.
+            MOVE SPACES          TO EXP-LINHA.
+            MOVE W-LINHA-CSV     TO EXP-LINHA.
+            WRITE EXP-LINHA.
+            ADD 1 TO W-TOTAL-EXP.
+       2100-EXIT.
+            EXIT.
+
+       2900-LE-CADFUNC.
+            READ CADFUNC NEXT RECORD
+                AT END
+                    MOVE "S" TO W-EOF.
+       2900-EXIT.
+            EXIT.
+
+       8000-FINALIZACAO.
+            DISPLAY "FUNCIONARIOS EXPORTADOS: " W-TOTAL-EXP.
+            CLOSE CADFUNC.
+            CLOSE EXPFUNC.
+       8000-EXIT.
+            EXIT.
+
+       9999-FIM.
+            STOP RUN.
