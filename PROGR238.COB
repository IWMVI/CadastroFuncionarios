@@ -0,0 +1,150 @@
+      *************************************************************************
+      * AUTHOR. WALLACE MARTINS VIEIRA
+      * DATA : 08/08/2026
+      * RELATORIO DE RECONCILIACAO DE E-MAILS DUPLICADOS NO CADFUNC.
+      * PERCORRE O ARQUIVO PELA CHAVE ALTERNATIVA EMAIL (COM DUPLICATES)
+      * E LISTA TODO E-MAIL COMPARTILHADO POR DOIS OU MAIS FUNCIONARIOS.
+      *************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR238.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADFSEL.
+       SELECT RELDUPE ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CADFFD.
+
+       FD RELDUPE
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "RELDUPE.REL".
+       01 REL-LINHA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                 PIC X(02) VALUE "00".
+       01 ST-REL                  PIC X(02) VALUE "00".
+       01 W-EOF                   PIC X(01) VALUE "N".
+           88 FIM-CADFUNC                    VALUE "S".
+       01 W-EMAIL-ANT             PIC X(30) VALUE SPACES.
+       01 W-GRUPO-QTDE            PIC 9(02) VALUE ZEROS.
+       01 W-IDX                   PIC 9(02) VALUE ZEROS.
+       01 W-TOTAL-GRUPOS          PIC 9(04) VALUE ZEROS.
+       01 W-PRIMEIRA-LEITURA      PIC X(01) VALUE "S".
+           88 PRIMEIRA-LEITURA               VALUE "S".
+
+       01 W-NOME-BUF-TAB.
+           05 W-NOME-BUF OCCURS 50 TIMES     PIC X(30).
+
+       01 W-CABECALHO              PIC X(80) VALUE
+          "E-MAILS DUPLICADOS NO CADASTRO DE FUNCIONARIOS".
+
+       01 W-LINHA-EMAIL.
+           03 FILLER                 PIC X(08) VALUE "E-MAIL: ".
+           03 WL-EMAIL                PIC X(30).
+           03 FILLER                 PIC X(04) VALUE SPACES.
+           03 FILLER                 PIC X(12) VALUE "OCORRENCIAS:".
+           03 WL-QTDE                PIC ZZ9.
+
+       01 W-LINHA-NOME.
+           03 FILLER                 PIC X(10) VALUE SPACES.
+           03 WN-NOME                 PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+            PERFORM 2000-PROCESSA THRU 2000-EXIT
+                    UNTIL FIM-CADFUNC.
+            PERFORM 3000-FECHA-GRUPO THRU 3000-EXIT.
+            PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+            GO TO 9999-FIM.
+
+       1000-INICIALIZACAO.
+            OPEN INPUT CADFUNC.
+            IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADFUNC - STATUS "
+                    ST-ERRO
+                GO TO 9999-FIM.
+            OPEN OUTPUT RELDUPE.
+            IF ST-REL NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELDUPE - STATUS " ST-REL
+                CLOSE CADFUNC
+                GO TO 9999-FIM.
+            MOVE W-CABECALHO TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE LOW-VALUES TO EMAIL.
+            START CADFUNC KEY IS NOT LESS THAN EMAIL
+                INVALID KEY
+                    MOVE "S" TO W-EOF.
+            IF NOT FIM-CADFUNC
+                PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       1000-EXIT.
+            EXIT.
+
+       2000-PROCESSA.
+            IF PRIMEIRA-LEITURA
+                MOVE "N" TO W-PRIMEIRA-LEITURA
+                MOVE EMAIL TO W-EMAIL-ANT
+                PERFORM 2200-ACUMULA THRU 2200-EXIT
+            ELSE
+                IF EMAIL = W-EMAIL-ANT
+                    PERFORM 2200-ACUMULA THRU 2200-EXIT
+                ELSE
+                    PERFORM 3000-FECHA-GRUPO THRU 3000-EXIT
+                    MOVE EMAIL TO W-EMAIL-ANT
+                    PERFORM 2200-ACUMULA THRU 2200-EXIT.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       2000-EXIT.
+            EXIT.
+
+       2200-ACUMULA.
+            ADD 1 TO W-GRUPO-QTDE.
+            IF W-GRUPO-QTDE <= 50
+                MOVE NOME TO W-NOME-BUF(W-GRUPO-QTDE).
+       2200-EXIT.
+            EXIT.
+
+       2900-LE-CADFUNC.
+            READ CADFUNC NEXT RECORD
+                AT END
+                    MOVE "S" TO W-EOF.
+       2900-EXIT.
+            EXIT.
+
+       3000-FECHA-GRUPO.
+            IF W-GRUPO-QTDE > 1
+                ADD 1 TO W-TOTAL-GRUPOS
+                MOVE W-EMAIL-ANT TO WL-EMAIL
+                MOVE W-GRUPO-QTDE TO WL-QTDE
+                MOVE SPACES TO REL-LINHA
+                WRITE REL-LINHA FROM W-LINHA-EMAIL
+                PERFORM 3100-IMPRIME-1-NOME THRU 3100-EXIT
+                        VARYING W-IDX FROM 1 BY 1
+                        UNTIL W-IDX > W-GRUPO-QTDE OR W-IDX > 50.
+            MOVE ZEROS TO W-GRUPO-QTDE.
+       3000-EXIT.
+            EXIT.
+
+       3100-IMPRIME-1-NOME.
+            MOVE W-NOME-BUF(W-IDX) TO WN-NOME.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA FROM W-LINHA-NOME.
+       3100-EXIT.
+            EXIT.
+
+       8000-FINALIZACAO.
+            DISPLAY "E-MAILS DUPLICADOS ENCONTRADOS: " W-TOTAL-GRUPOS.
+            CLOSE CADFUNC.
+            CLOSE RELDUPE.
+       8000-EXIT.
+            EXIT.
+
+       9999-FIM.
+            STOP RUN.
