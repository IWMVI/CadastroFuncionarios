@@ -0,0 +1,210 @@
+      *************************************************************************
+      * AUTHOR. WALLACE MARTINS VIEIRA
+      * DATA : 08/08/2026
+      * BACKUP DIARIO E REORGANIZACAO DO REGFUNC.DAT - LE O CADFUNC NA
+      * ORDEM DA CHAVE, GRAVA UMA COPIA DATADA EM DISCO (BKREGFUNAAAAMMDD.DAT)
+      * E RECONSTROI O ARQUIVO INDEXADO DO ZERO PARA RECUPERAR O ESPACO
+      * DEIXADO POR REGISTROS EXCLUIDOS. RODAR FORA DO HORARIO DE USO,
+      * COM O ARQUIVO FECHADO PELOS DEMAIS PROGRAMAS.
+      *************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR239.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADFSEL.
+       SELECT CADFUNC2 ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS NOME2
+                       ALTERNATE RECORD KEY IS EMAIL2 WITH DUPLICATES
+                       FILE STATUS IS ST-NOVO.
+       SELECT BACKUP ASSIGN TO W-BACKUP-NOME
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS ST-BKP.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CADFFD.
+
+       FD CADFUNC2
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "REGFUNC.NOV".
+       01 REGFUNC2.
+        03 NOME2               PIC X(30).
+        03 DEPARTAMENTO2       PIC 9(02).
+        03 EMAIL2              PIC X(30).
+        03 CARGO2              PIC 9(02).
+        03 DATAADMISSAO2       PIC 9(10).
+        03 SEXO2               PIC X(01).
+        03 SALARIOBASE2        PIC 9(06)V99.
+        03 CODIGO2             PIC X(06).
+        03 ADMISSAO2           PIC X(10).
+        03 TPSALARIO2          PIC X(01).
+
+       FD BACKUP
+          LABEL RECORD IS STANDARD.
+       01 BKP-LINHA               PIC X(109).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO                 PIC X(02) VALUE "00".
+       01 ST-NOVO                 PIC X(02) VALUE "00".
+       01 ST-BKP                  PIC X(02) VALUE "00".
+       01 W-EOF                   PIC X(01) VALUE "N".
+           88 FIM-CADFUNC                    VALUE "S".
+       01 W-DATA8                  PIC 9(08) VALUE ZEROS.
+       01 W-TOTAL-LIDOS            PIC 9(06) VALUE ZEROS.
+       01 W-TOTAL-ERROS            PIC 9(06) VALUE ZEROS.
+       01 W-RC                     PIC S9(09) BINARY VALUE ZEROS.
+
+       01 W-BACKUP-NOME.
+           03 FILLER                PIC X(08) VALUE "BKREGFUN".
+           03 WB-DATA                PIC 9(08).
+           03 FILLER                PIC X(04) VALUE ".DAT".
+
+       01 W-REGFUNC-ANTIGO          PIC X(20) VALUE "REGFUNC.DAT".
+       01 W-REGFUNC-NOVO            PIC X(20) VALUE "REGFUNC.NOV".
+       01 W-REGFUNC-VELHO           PIC X(20) VALUE "REGFUNC.OLD".
+
+       01 W-LINHA-BKP.
+           03 WK-NOME                PIC X(30).
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-DEPARTAMENTO        PIC 9(02).
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-EMAIL               PIC X(30).
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-CARGO               PIC 9(02).
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-DATAADMISSAO        PIC 9(10).
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-SEXO                PIC X(01).
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-SALARIOBASE         PIC 9(06)V99.
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-CODIGO              PIC X(06).
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-ADMISSAO            PIC X(10).
+           03 FILLER                 PIC X(01) VALUE ";".
+           03 WK-TPSALARIO           PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+            PERFORM 2000-PROCESSA THRU 2000-EXIT
+                    UNTIL FIM-CADFUNC.
+            PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+            GO TO 9999-FIM.
+
+       1000-INICIALIZACAO.
+            ACCEPT W-DATA8 FROM DATE YYYYMMDD.
+            MOVE W-DATA8 TO WB-DATA.
+            OPEN INPUT CADFUNC.
+            IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADFUNC - STATUS "
+                    ST-ERRO
+                GO TO 9999-FIM.
+            OPEN OUTPUT CADFUNC2.
+            IF ST-NOVO NOT = "00"
+                DISPLAY "ERRO NA CRIACAO DO REGFUNC.NOV - STATUS "
+                    ST-NOVO
+                CLOSE CADFUNC
+                GO TO 9999-FIM.
+            OPEN OUTPUT BACKUP.
+            IF ST-BKP NOT = "00"
+                DISPLAY "ERRO NA CRIACAO DO BACKUP - STATUS " ST-BKP
+                CLOSE CADFUNC CADFUNC2
+                GO TO 9999-FIM.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       1000-EXIT.
+            EXIT.
+
+       2000-PROCESSA.
+            ADD 1 TO W-TOTAL-LIDOS.
+            PERFORM 2100-GRAVA-BACKUP THRU 2100-EXIT.
+            PERFORM 2200-GRAVA-NOVO THRU 2200-EXIT.
+            PERFORM 2900-LE-CADFUNC THRU 2900-EXIT.
+       2000-EXIT.
+            EXIT.
+
+       2100-GRAVA-BACKUP.
+            MOVE SPACES           TO W-LINHA-BKP.
+            MOVE NOME              TO WK-NOME.
+            MOVE DEPARTAMENTO      TO WK-DEPARTAMENTO.
+            MOVE EMAIL             TO WK-EMAIL.
+            MOVE CARGO             TO WK-CARGO.
+            MOVE DATAADMISSAO      TO WK-DATAADMISSAO.
+            MOVE SEXO              TO WK-SEXO.
+            MOVE SALARIOBASE       TO WK-SALARIOBASE.
+            MOVE CODIGO            TO WK-CODIGO.
+            MOVE ADMISSAO          TO WK-ADMISSAO.
+            MOVE TPSALARIO         TO WK-TPSALARIO.
+            MOVE SPACES            TO BKP-LINHA.
+            WRITE BKP-LINHA FROM W-LINHA-BKP.
+       2100-EXIT.
+            EXIT.
+
+       2200-GRAVA-NOVO.
+            MOVE REGFUNC TO REGFUNC2.
+            WRITE REGFUNC2.
+            IF ST-NOVO NOT = "00"
+                DISPLAY "ERRO NA GRAVACAO DO REGFUNC.NOV - STATUS "
+                    ST-NOVO
+                ADD 1 TO W-TOTAL-ERROS.
+       2200-EXIT.
+            EXIT.
+
+       2900-LE-CADFUNC.
+            READ CADFUNC NEXT RECORD
+                AT END
+                    MOVE "S" TO W-EOF.
+       2900-EXIT.
+            EXIT.
+
+       8000-FINALIZACAO.
+            CLOSE CADFUNC.
+            CLOSE CADFUNC2.
+            CLOSE BACKUP.
+            IF W-TOTAL-ERROS NOT = 0
+                DISPLAY "ERROS NA GRAVACAO DO REGFUNC.NOV : "
+                    W-TOTAL-ERROS
+                DISPLAY "REORGANIZACAO CANCELADA - REGFUNC.DAT MANTIDO"
+                GO TO 8000-EXIT.
+            CALL "CBL_RENAME_FILE" USING W-REGFUNC-ANTIGO
+                W-REGFUNC-VELHO
+                RETURNING W-RC.
+            IF W-RC NOT = 0
+                DISPLAY "ERRO AO RETIRAR O REGFUNC.DAT ANTIGO - RC "
+                    W-RC
+                DISPLAY "REORGANIZACAO CANCELADA - REGFUNC.DAT MANTIDO"
+                GO TO 8000-EXIT.
+            CALL "CBL_RENAME_FILE" USING W-REGFUNC-NOVO
+                W-REGFUNC-ANTIGO
+                RETURNING W-RC.
+            IF W-RC NOT = 0
+                DISPLAY "ERRO AO ATIVAR O REGFUNC.NOV - RC " W-RC
+                CALL "CBL_RENAME_FILE" USING W-REGFUNC-VELHO
+                    W-REGFUNC-ANTIGO
+                    RETURNING W-RC
+                IF W-RC NOT = 0
+                    DISPLAY "RESTAURACAO FALHOU - REGFUNC.DAT AUSENTE"
+                    DISPLAY "RESTAURAR MANUALMENTE A PARTIR DO "
+                        W-REGFUNC-VELHO
+                ELSE
+                    DISPLAY "REGFUNC.DAT ANTIGO RESTAURADO"
+                END-IF
+                GO TO 8000-EXIT.
+            CALL "CBL_DELETE_FILE" USING W-REGFUNC-VELHO
+                RETURNING W-RC.
+            DISPLAY "REGISTROS COPIADOS PARA O BACKUP : "
+                W-TOTAL-LIDOS.
+            DISPLAY "ARQUIVO DE BACKUP GERADO         : "
+                W-BACKUP-NOME.
+       8000-EXIT.
+            EXIT.
+
+       9999-FIM.
+            STOP RUN.
