@@ -0,0 +1,124 @@
+      *************************************************************************
+      * AUTHOR. WALLACE MARTINS VIEIRA
+      * DATA : 08/08/2026
+      * CONSULTA DE HISTORICO DE ALTERACAO/EXCLUSAO DE UM FUNCIONARIO
+      * (LE O HISTFUNC GRAVADO PELO PROGR231 EM ALT-RW1 / EXC-DL1).
+      *************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR236.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY HISTSEL.
+       SELECT RELHIST ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS ST-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY HISTFD.
+
+       FD RELHIST
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "RELHIST.REL".
+       01 REL-LINHA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-HIST                 PIC X(02) VALUE "00".
+       01 ST-REL                  PIC X(02) VALUE "00".
+       01 W-EOF                   PIC X(01) VALUE "N".
+           88 FIM-HISTFUNC                   VALUE "S".
+       01 W-NOME-PESQ              PIC X(30) VALUE SPACES.
+       01 W-TOTAL-ENC              PIC 9(06) VALUE ZEROS.
+
+       01 W-CABECALHO              PIC X(80) VALUE
+          "HISTORICO DE ALTERACAO/EXCLUSAO".
+
+       01 W-DETALHE.
+           03 WD-DATA                PIC 9(08).
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 WD-HORA                PIC 9(06).
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 WD-OPERADOR            PIC X(08).
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 WD-TIPO                PIC X(01).
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 WD-EMAIL               PIC X(30).
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 WD-DEPTO               PIC 9(02).
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 WD-CARGO               PIC 9(02).
+           03 FILLER                 PIC X(01) VALUE SPACES.
+           03 WD-SALBASE             PIC ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+            PERFORM 2000-PROCESSA THRU 2000-EXIT
+                    UNTIL FIM-HISTFUNC.
+            PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+            GO TO 9999-FIM.
+
+       1000-INICIALIZACAO.
+            DISPLAY "NOME DO FUNCIONARIO A PESQUISAR: "
+                WITH NO ADVANCING.
+            ACCEPT W-NOME-PESQ.
+            OPEN INPUT HISTFUNC.
+            IF ST-HIST NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO HISTFUNC - STATUS "
+                    ST-HIST
+                GO TO 9999-FIM.
+            OPEN OUTPUT RELHIST.
+            IF ST-REL NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELHIST - STATUS " ST-REL
+                CLOSE HISTFUNC
+                GO TO 9999-FIM.
+            MOVE W-CABECALHO TO REL-LINHA.
+            WRITE REL-LINHA.
+            PERFORM 2900-LE-HISTFUNC THRU 2900-EXIT.
+       1000-EXIT.
+            EXIT.
+
+       2000-PROCESSA.
+            IF HIST-NOME = W-NOME-PESQ
+                PERFORM 2100-ESCREVE-DETALHE THRU 2100-EXIT.
+            PERFORM 2900-LE-HISTFUNC THRU 2900-EXIT.
+       2000-EXIT.
+            EXIT.
+
+       2100-ESCREVE-DETALHE.
+            MOVE SPACES         TO W-DETALHE.
+            MOVE HIST-DATA       TO WD-DATA.
+            MOVE HIST-HORA       TO WD-HORA.
+            MOVE HIST-OPERADOR   TO WD-OPERADOR.
+            MOVE HIST-TIPO       TO WD-TIPO.
+            MOVE HIST-EMAIL      TO WD-EMAIL.
+            MOVE HIST-DEPARTAMENTO TO WD-DEPTO.
+            MOVE HIST-CARGO      TO WD-CARGO.
+            MOVE HIST-SALARIOBASE TO WD-SALBASE.
+            MOVE SPACES          TO REL-LINHA.
+            WRITE REL-LINHA FROM W-DETALHE.
+            ADD 1 TO W-TOTAL-ENC.
+       2100-EXIT.
+            EXIT.
+
+       2900-LE-HISTFUNC.
+            READ HISTFUNC
+                AT END
+                    MOVE "S" TO W-EOF.
+       2900-EXIT.
+            EXIT.
+
+       8000-FINALIZACAO.
+            DISPLAY "REGISTROS DE HISTORICO ENCONTRADOS: " W-TOTAL-ENC.
+            CLOSE HISTFUNC.
+            CLOSE RELHIST.
+       8000-EXIT.
+            EXIT.
+
+       9999-FIM.
+            STOP RUN.
