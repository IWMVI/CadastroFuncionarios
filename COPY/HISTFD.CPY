@@ -0,0 +1,24 @@
+      *****************************************************************
+      * HISTFD - FD E LAYOUT DO REGISTRO DE HISTORICO (REGHIST)
+      * GRAVADO ANTES DE CADA REWRITE/DELETE CONTRA O CADFUNC.
+      *****************************************************************
+       FD HISTFUNC
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "HISTFUNC.DAT".
+
+       01 REGHIST.
+        03 HIST-DATA          PIC 9(08).
+        03 HIST-HORA          PIC 9(06).
+        03 HIST-OPERADOR      PIC X(08).
+        03 HIST-TIPO          PIC X(01).
+        03 HIST-DADOS.
+          05 HIST-NOME             PIC X(30).
+          05 HIST-DEPARTAMENTO     PIC 9(02).
+          05 HIST-EMAIL            PIC X(30).
+          05 HIST-CARGO            PIC 9(02).
+          05 HIST-DATAADMISSAO     PIC 9(10).
+          05 HIST-SEXO             PIC X(01).
+          05 HIST-SALARIOBASE      PIC 9(06)V99.
+          05 HIST-CODIGO           PIC X(06).
+          05 HIST-ADMISSAO         PIC X(10).
+          05 HIST-TPSALARIO        PIC X(01).
