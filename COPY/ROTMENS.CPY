@@ -0,0 +1,17 @@
+      *****************************************************************
+      * ROTMENS - ROTINA PADRAO DE EXIBICAO DE MENSAGEM NA LINHA 23
+      * (COMPARTILHADA POR TODOS OS PROGRAMAS DE TELA DESTE SISTEMA)
+      *****************************************************************
+       ROT-MENS.
+            MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+            DISPLAY (23, 12) MENSAGEM.
+       ROT-MENS2.
+            ADD 1 TO W-CONT
+            IF W-CONT < 3000
+                GO TO ROT-MENS2
+            ELSE
+                MOVE SPACES TO MENSAGEM
+                DISPLAY (23, 12) MENSAGEM.
+       ROT-MENS-FIM.
+            EXIT.
