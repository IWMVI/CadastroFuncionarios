@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CADFFD - FD E LAYOUT DO REGISTRO DE FUNCIONARIOS (REGFUNC)
+      * (COMPARTILHADO POR TODOS OS PROGRAMAS QUE ACESSAM O CADFUNC)
+      *****************************************************************
+       FD CADFUNC
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "REGFUNC.DAT".
+
+       01 REGFUNC.
+        03 CHAVE1.
+          05 NOME             PIC X(30).
+        03 DEPARTAMENTO       PIC 9(02).
+        03 EMAIL              PIC X(30).
+        03 CARGO              PIC 9(02).
+        03 DATAADMISSAO       PIC 9(10).
+        03 SEXO               PIC X(01).
+        03 SALARIOBASE        PIC 9(06)V99.
+        03 CODIGO             PIC X(06).
+        03 ADMISSAO           PIC X(10).
+        03 TPSALARIO          PIC X(01).
