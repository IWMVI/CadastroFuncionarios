@@ -0,0 +1,10 @@
+      *****************************************************************
+      * DEPTFD - FD E LAYOUT DO REGISTRO DE DEPARTAMENTOS (REGDEPTO)
+      *****************************************************************
+       FD DEPTO
+          LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS "DEPTO.DAT".
+
+       01 REGDEPTO.
+        03 DEPTO-CODIGO      PIC 9(02).
+        03 DEPTO-NOME        PIC X(30).
