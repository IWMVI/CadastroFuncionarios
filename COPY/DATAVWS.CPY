@@ -0,0 +1,19 @@
+      *****************************************************************
+      * DATAVWS - CAMPOS DE TRABALHO PARA A VALIDACAO DE DATA DE
+      * ADMISSAO (VER DATAVAL.CPY). COMPARTILHADO PELOS PROGRAMAS QUE
+      * VALIDAM O CAMPO ADMISSAO (DD/MM/AAAA) E POVOAM DATAADMISSAO.
+      *****************************************************************
+       01 W-DTV-DATA              PIC X(10) VALUE SPACES.
+       01 W-DTV-DIA               PIC 9(02) VALUE ZEROS.
+       01 W-DTV-MES               PIC 9(02) VALUE ZEROS.
+       01 W-DTV-ANO               PIC 9(04) VALUE ZEROS.
+       01 W-DTV-MAXDIA            PIC 9(02) VALUE ZEROS.
+       01 W-DTV-NUM               PIC 9(08) VALUE ZEROS.
+       01 W-DTV-DATA10            PIC 9(10) VALUE ZEROS.
+       01 W-DTV-HOJE              PIC 9(08) VALUE ZEROS.
+       01 W-DTV-OK                PIC X(01) VALUE "S".
+           88 DTV-VALIDA                     VALUE "S".
+       01 W-DTV-TEMP              PIC 9(04) VALUE ZEROS.
+       01 W-DTV-REM4              PIC 9(04) VALUE ZEROS.
+       01 W-DTV-REM100            PIC 9(04) VALUE ZEROS.
+       01 W-DTV-REM400            PIC 9(04) VALUE ZEROS.
