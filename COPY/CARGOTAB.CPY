@@ -0,0 +1,6 @@
+      *****************************************************************
+      * CARGOTAB - TABELA DE CARGOS EM WORKING-STORAGE
+      * (COMPARTILHADA POR TODOS OS PROGRAMAS QUE TRADUZEM CARGO)
+      *****************************************************************
+       01 TABFUNC.
+        05 TBCARGO        PIC X(30) OCCURS 10 TIMES.
