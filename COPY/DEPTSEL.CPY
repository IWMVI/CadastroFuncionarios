@@ -0,0 +1,8 @@
+      *****************************************************************
+      * DEPTSEL - SELECT CLAUSE PARA O ARQUIVO MESTRE DE DEPARTAMENTOS
+      *****************************************************************
+       SELECT DEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS DEPTO-CODIGO
+                    FILE STATUS IS ST-DEPTO.
