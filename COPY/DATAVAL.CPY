@@ -0,0 +1,64 @@
+      *****************************************************************
+      * DATAVAL - VALIDACAO DE CALENDARIO PARA O CAMPO ADMISSAO
+      * (DD/MM/AAAA). MOVA O VALOR A VALIDAR PARA W-DTV-DATA E FACA
+      * PERFORM DTV-CHECA THRU DTV-CHECA-EXIT. RETORNA A CONDICAO
+      * DTV-VALIDA (W-DTV-OK = "S") QUANDO A DATA E VALIDA E NAO E
+      * FUTURA, E W-DTV-DATA10 COM A DATA NO FORMATO NUMERICO
+      * AAAAMMDD (10 DIGITOS, COM ZEROS A ESQUERDA) PARA GRAVACAO
+      * EM DATAADMISSAO.
+      *****************************************************************
+       DTV-CHECA.
+            MOVE "S" TO W-DTV-OK
+            MOVE ZEROS TO W-DTV-DATA10
+            IF W-DTV-DATA(3:1) NOT = "/" OR W-DTV-DATA(6:1) NOT = "/"
+                MOVE "N" TO W-DTV-OK
+                GO TO DTV-CHECA-EXIT.
+            IF W-DTV-DATA(1:2) NOT NUMERIC
+                OR W-DTV-DATA(4:2) NOT NUMERIC
+                OR W-DTV-DATA(7:4) NOT NUMERIC
+                MOVE "N" TO W-DTV-OK
+                GO TO DTV-CHECA-EXIT.
+            MOVE W-DTV-DATA(1:2) TO W-DTV-DIA
+            MOVE W-DTV-DATA(4:2) TO W-DTV-MES
+            MOVE W-DTV-DATA(7:4) TO W-DTV-ANO
+            IF W-DTV-MES < 1 OR W-DTV-MES > 12
+                MOVE "N" TO W-DTV-OK
+                GO TO DTV-CHECA-EXIT.
+            IF W-DTV-DIA < 1
+                MOVE "N" TO W-DTV-OK
+                GO TO DTV-CHECA-EXIT.
+            IF W-DTV-ANO < 1900 OR W-DTV-ANO > 2100
+                MOVE "N" TO W-DTV-OK
+                GO TO DTV-CHECA-EXIT.
+            PERFORM DTV-DIAS-MAX THRU DTV-DIAS-MAX-EXIT.
+            IF W-DTV-DIA > W-DTV-MAXDIA
+                MOVE "N" TO W-DTV-OK
+                GO TO DTV-CHECA-EXIT.
+            COMPUTE W-DTV-NUM = W-DTV-ANO * 10000
+                              + W-DTV-MES * 100 + W-DTV-DIA.
+            ACCEPT W-DTV-HOJE FROM DATE YYYYMMDD.
+            IF W-DTV-NUM > W-DTV-HOJE
+                MOVE "N" TO W-DTV-OK
+                GO TO DTV-CHECA-EXIT.
+            COMPUTE W-DTV-DATA10 = W-DTV-NUM.
+       DTV-CHECA-EXIT.
+            EXIT.
+
+       DTV-DIAS-MAX.
+            MOVE 31 TO W-DTV-MAXDIA.
+            IF W-DTV-MES = 4 OR W-DTV-MES = 6 OR W-DTV-MES = 9
+                OR W-DTV-MES = 11
+                MOVE 30 TO W-DTV-MAXDIA.
+            IF W-DTV-MES = 2
+                MOVE 28 TO W-DTV-MAXDIA
+                DIVIDE W-DTV-ANO BY 4 GIVING W-DTV-TEMP
+                    REMAINDER W-DTV-REM4
+                DIVIDE W-DTV-ANO BY 100 GIVING W-DTV-TEMP
+                    REMAINDER W-DTV-REM100
+                DIVIDE W-DTV-ANO BY 400 GIVING W-DTV-TEMP
+                    REMAINDER W-DTV-REM400
+                IF W-DTV-REM4 = 0
+                    AND (W-DTV-REM100 NOT = 0 OR W-DTV-REM400 = 0)
+                    MOVE 29 TO W-DTV-MAXDIA.
+       DTV-DIAS-MAX-EXIT.
+            EXIT.
