@@ -0,0 +1,7 @@
+      *****************************************************************
+      * HISTSEL - SELECT CLAUSE PARA O HISTORICO DE ALTERACAO/EXCLUSAO
+      * DE FUNCIONARIOS (BEFORE-IMAGE DE ALT-RW1 E EXC-DL1)
+      *****************************************************************
+       SELECT HISTFUNC ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS ST-HIST.
