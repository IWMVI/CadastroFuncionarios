@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CARGOINI - CARGA INICIAL DA TABELA DE CARGOS (WORKING-STORAGE)
+      * (COMPARTILHADA POR TODOS OS PROGRAMAS QUE TRADUZEM CARGO)
+      *****************************************************************
+            MOVE "ADMINISTRACAO" TO TBCARGO(1).
+            MOVE "ADVOGADO"      TO TBCARGO(2).
+            MOVE "SECRETARIA"    TO TBCARGO(3).
+            MOVE "MANUTENCAO"    TO TBCARGO(4).
+            MOVE "FINCANCEIRO"   TO TBCARGO(5).
+            MOVE "REPRESENTANTE" TO TBCARGO(6).
+            MOVE "ESTAGIARIO"    TO TBCARGO(7).
+            MOVE "RECEPCIONISTA" TO TBCARGO(8).
+            MOVE "MOTORISTA"     TO TBCARGO(9).
+            MOVE "T.I"           TO TBCARGO(10).
