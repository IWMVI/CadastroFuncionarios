@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CADFSEL - SELECT CLAUSE PARA O ARQUIVO DE FUNCIONARIOS
+      * (COMPARTILHADO POR TODOS OS PROGRAMAS QUE ACESSAM O CADFUNC)
+      *****************************************************************
+       SELECT CADFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS NOME
+                      ALTERNATE RECORD KEY IS EMAIL WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
